@@ -0,0 +1,404 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBLMNT0.
+       DATE-WRITTEN.   03/15/20.
+       AUTHOR.         LUIS RODRIGUEZ
+       DATE-COMPILED.
+      **********************
+      * THIS PROGRAM APPLIES ADD/CHANGE/DELETE TRANSACTIONS
+      * AGAINST STDNTMST.DAT AND WRITES A NEW MASTER PLUS A
+      * TRANSACTION LOG. SEE MNTLOG.PRT FOR WHAT CHANGED.
+      ***********************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OLD-MASTER
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\STDNTMST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OM-KEY
+               FILE STATUS IS WS-OM-STATUS.
+
+           SELECT NEW-MASTER
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\STDNTMS2.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NM-KEY
+               FILE STATUS IS WS-NM-STATUS.
+
+           SELECT TRANS-RAW
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\STDNTTRN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-SORT-WORK
+               ASSIGN TO 'TRNWK01'.
+
+           SELECT TRANS-FILE
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\STDNTTRS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOG-FILE
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\MNTLOG.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS OM-REC
+           RECORD CONTAINS 56 CHARACTERS.
+
+       01 OM-REC.
+         05 OM-KEY.
+           10 OM-TERM        PIC X(4).
+           10 OM-CAMPUS      PIC X(3).
+           10 OM-ID          PIC X(7).
+         05 OM-NAME.
+           10 OM-LNAME      PIC X(15).
+           10 OM-FNAME      PIC X(15).
+           10 OM-INIT       PIC X.
+         05 OM-GPA          PIC 9V99.
+         05 OM-START-SALARY PIC 9(6)V99.
+
+       FD  NEW-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS NM-REC
+           RECORD CONTAINS 56 CHARACTERS.
+
+       01 NM-REC.
+         05 NM-KEY.
+           10 NM-TERM        PIC X(4).
+           10 NM-CAMPUS      PIC X(3).
+           10 NM-ID          PIC X(7).
+         05 NM-NAME.
+           10 NM-LNAME      PIC X(15).
+           10 NM-FNAME      PIC X(15).
+           10 NM-INIT       PIC X.
+         05 NM-GPA          PIC 9V99.
+         05 NM-START-SALARY PIC 9(6)V99.
+
+       FD  TRANS-RAW
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TI-REC
+           RECORD CONTAINS 57 CHARACTERS.
+
+       01 TI-REC.
+         05 TI-CODE         PIC X.
+         05 TI-KEY.
+           10 TI-TERM        PIC X(4).
+           10 TI-CAMPUS      PIC X(3).
+           10 TI-ID          PIC X(7).
+         05 TI-NAME.
+           10 TI-LNAME      PIC X(15).
+           10 TI-FNAME      PIC X(15).
+           10 TI-INIT       PIC X.
+         05 TI-GPA          PIC 9V99.
+         05 TI-START-SALARY PIC 9(6)V99.
+
+       SD  TRANS-SORT-WORK
+           DATA RECORD IS TS-REC.
+
+       01 TS-REC.
+         05 TS-CODE         PIC X.
+         05 TS-KEY.
+           10 TS-TERM        PIC X(4).
+           10 TS-CAMPUS      PIC X(3).
+           10 TS-ID          PIC X(7).
+         05 TS-NAME.
+           10 TS-LNAME      PIC X(15).
+           10 TS-FNAME      PIC X(15).
+           10 TS-INIT       PIC X.
+         05 TS-GPA          PIC 9V99.
+         05 TS-START-SALARY PIC 9(6)V99.
+
+       FD  TRANS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TR-REC
+           RECORD CONTAINS 57 CHARACTERS.
+
+       01 TR-REC.
+         05 TR-CODE         PIC X.
+         05 TR-KEY.
+           10 TR-TERM        PIC X(4).
+           10 TR-CAMPUS      PIC X(3).
+           10 TR-ID          PIC X(7).
+         05 TR-NAME.
+           10 TR-LNAME      PIC X(15).
+           10 TR-FNAME      PIC X(15).
+           10 TR-INIT       PIC X.
+         05 TR-GPA          PIC 9V99.
+         05 TR-START-SALARY PIC 9(6)V99.
+
+       FD  LOG-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS LOGLINE.
+
+       01 LOGLINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+         05 OM-EOF-SW       PIC X       VALUE 'N'.
+           88 OM-EOF                   VALUE 'Y'.
+         05 TR-EOF-SW       PIC X       VALUE 'N'.
+           88 TR-EOF                   VALUE 'Y'.
+         05 WS-ADD-CTR      PIC 999     VALUE 0.
+         05 WS-CHG-CTR      PIC 999     VALUE 0.
+         05 WS-DEL-CTR      PIC 999     VALUE 0.
+         05 WS-ERR-CTR      PIC 999     VALUE 0.
+         05 WS-CURRENT-ACTION PIC X(30) VALUE SPACES.
+         05 WS-OM-STATUS    PIC XX      VALUE '00'.
+         05 WS-NM-STATUS    PIC XX      VALUE '00'.
+         05 WS-VALID-SW     PIC X       VALUE 'Y'.
+           88 VALID-TRANS             VALUE 'Y'.
+           88 INVALID-TRANS           VALUE 'N'.
+         05 WS-REJECT-REASON PIC X(30) VALUE SPACES.
+
+       01  LOG-HEADING-LINE.
+           05  FILLER          PIC XX      VALUE SPACES.
+           05  FILLER          PIC XX      VALUE 'ID'.
+           05  FILLER          PIC X(23)   VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE 'LAST NAME'.
+           05  FILLER          PIC X(26)   VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE 'FIRST NAME'.
+           05  FILLER          PIC X(26)   VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE 'ACTION'.
+
+       01  LOG-DETAIL-LINE.
+           05  LG-ID           PIC X(7).
+           05  FILLER          PIC X(20)   VALUE SPACES.
+           05  LG-LNAME        PIC X(15).
+           05  FILLER          PIC X(20)   VALUE SPACES.
+           05  LG-FNAME        PIC X(15).
+           05  FILLER          PIC X(20)   VALUE SPACES.
+           05  LG-ACTION       PIC X(30).
+
+       01  LOG-TOTAL-LINE.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(7)    VALUE 'ADDED: '.
+           05  LG-ADD-CTR      PIC ZZ9.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE 'CHANGED: '.
+           05  LG-CHG-CTR      PIC ZZ9.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE 'DELETED: '.
+           05  LG-DEL-CTR      PIC ZZ9.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(8)    VALUE 'ERRORS: '.
+           05  LG-ERR-CTR      PIC ZZ9.
+           05  FILLER          PIC X(54)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL OM-EOF AND TR-EOF.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           SORT TRANS-SORT-WORK
+               ON ASCENDING KEY TS-KEY
+               USING TRANS-RAW
+               GIVING TRANS-FILE.
+
+           OPEN INPUT  OLD-MASTER.
+           IF WS-OM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING OLD-MASTER, STATUS=' WS-OM-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT  TRANS-FILE.
+           OPEN OUTPUT NEW-MASTER.
+           IF WS-NM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING NEW-MASTER, STATUS=' WS-NM-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT LOG-FILE.
+
+           WRITE LOGLINE FROM LOG-HEADING-LINE
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM 9000-READ-OLD.
+           PERFORM 9010-READ-TRANS.
+
+       2000-MAINLINE.
+           EVALUATE TRUE
+               WHEN TR-EOF
+                   PERFORM 2100-KEEP-OLD
+               WHEN OM-EOF
+                   PERFORM 2200-APPLY-TRANS
+               WHEN OM-KEY < TR-KEY
+                   PERFORM 2100-KEEP-OLD
+               WHEN TR-KEY < OM-KEY
+                   PERFORM 2200-APPLY-TRANS
+               WHEN OTHER
+                   PERFORM 2300-MATCHED-TRANS
+           END-EVALUATE.
+
+       2100-KEEP-OLD.
+           MOVE OM-REC TO NM-REC.
+           PERFORM 9200-WRITE-MASTER.
+           PERFORM 9000-READ-OLD.
+
+       2200-APPLY-TRANS.
+           IF TR-CODE = 'A'
+               PERFORM 2250-EDIT-TRANS
+               IF VALID-TRANS
+                   MOVE TR-KEY TO NM-KEY
+                   MOVE TR-LNAME TO NM-LNAME
+                   MOVE TR-FNAME TO NM-FNAME
+                   MOVE TR-INIT TO NM-INIT
+                   MOVE TR-GPA TO NM-GPA
+                   MOVE TR-START-SALARY TO NM-START-SALARY
+                   PERFORM 9200-WRITE-MASTER
+                   ADD 1 TO WS-ADD-CTR
+                   MOVE 'ADDED' TO WS-CURRENT-ACTION
+                   PERFORM 9100-LOG-TRANS
+               ELSE
+                   ADD 1 TO WS-ERR-CTR
+                   MOVE TR-ID TO LG-ID
+                   MOVE TR-LNAME TO LG-LNAME
+                   MOVE TR-FNAME TO LG-FNAME
+                   MOVE WS-REJECT-REASON TO LG-ACTION
+                   WRITE LOGLINE FROM LOG-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               END-IF
+           ELSE
+               ADD 1 TO WS-ERR-CTR
+               MOVE TR-ID TO LG-ID
+               MOVE TR-LNAME TO LG-LNAME
+               MOVE TR-FNAME TO LG-FNAME
+               MOVE 'ERROR - ID NOT ON MASTER' TO LG-ACTION
+               WRITE LOGLINE FROM LOG-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           PERFORM 9010-READ-TRANS.
+
+       2250-EDIT-TRANS.
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF TR-ID = SPACES OR TR-ID IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'INVALID STUDENT ID' TO WS-REJECT-REASON
+           END-IF.
+           IF VALID-TRANS AND TR-GPA > 4.00
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'GPA OUT OF RANGE' TO WS-REJECT-REASON
+           END-IF.
+           IF VALID-TRANS AND TR-START-SALARY = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'INVALID SALARY' TO WS-REJECT-REASON
+           END-IF.
+
+       2300-MATCHED-TRANS.
+           EVALUATE TR-CODE
+               WHEN 'C'
+                   PERFORM 2250-EDIT-TRANS
+                   IF VALID-TRANS
+                       MOVE TR-KEY TO NM-KEY
+                       MOVE TR-LNAME TO NM-LNAME
+                       MOVE TR-FNAME TO NM-FNAME
+                       MOVE TR-INIT TO NM-INIT
+                       MOVE TR-GPA TO NM-GPA
+                       MOVE TR-START-SALARY TO NM-START-SALARY
+                       PERFORM 9200-WRITE-MASTER
+                       ADD 1 TO WS-CHG-CTR
+                       MOVE 'CHANGED' TO WS-CURRENT-ACTION
+                       PERFORM 9100-LOG-TRANS
+                   ELSE
+                       MOVE OM-REC TO NM-REC
+                       PERFORM 9200-WRITE-MASTER
+                       ADD 1 TO WS-ERR-CTR
+                       MOVE TR-ID TO LG-ID
+                       MOVE TR-LNAME TO LG-LNAME
+                       MOVE TR-FNAME TO LG-FNAME
+                       MOVE WS-REJECT-REASON TO LG-ACTION
+                       WRITE LOGLINE FROM LOG-DETAIL-LINE
+                           AFTER ADVANCING 1 LINE
+                   END-IF
+               WHEN 'D'
+                   ADD 1 TO WS-DEL-CTR
+                   MOVE OM-ID TO LG-ID
+                   MOVE OM-LNAME TO LG-LNAME
+                   MOVE OM-FNAME TO LG-FNAME
+                   MOVE 'DELETED' TO LG-ACTION
+                   WRITE LOGLINE FROM LOG-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               WHEN 'A'
+                   MOVE OM-REC TO NM-REC
+                   PERFORM 9200-WRITE-MASTER
+                   ADD 1 TO WS-ERR-CTR
+                   MOVE OM-ID TO LG-ID
+                   MOVE OM-LNAME TO LG-LNAME
+                   MOVE OM-FNAME TO LG-FNAME
+                   MOVE 'ERROR - DUPLICATE ADD' TO LG-ACTION
+                   WRITE LOGLINE FROM LOG-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               WHEN OTHER
+                   MOVE OM-REC TO NM-REC
+                   PERFORM 9200-WRITE-MASTER
+                   ADD 1 TO WS-ERR-CTR
+                   MOVE OM-ID TO LG-ID
+                   MOVE OM-LNAME TO LG-LNAME
+                   MOVE OM-FNAME TO LG-FNAME
+                   MOVE 'ERROR - INVALID TRANS CODE' TO LG-ACTION
+                   WRITE LOGLINE FROM LOG-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+           END-EVALUATE.
+           PERFORM 9000-READ-OLD.
+           PERFORM 9010-READ-TRANS.
+
+       3000-CLOSING.
+           MOVE WS-ADD-CTR TO LG-ADD-CTR.
+           MOVE WS-CHG-CTR TO LG-CHG-CTR.
+           MOVE WS-DEL-CTR TO LG-DEL-CTR.
+           MOVE WS-ERR-CTR TO LG-ERR-CTR.
+           WRITE LOGLINE FROM LOG-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+           CLOSE OLD-MASTER.
+           CLOSE NEW-MASTER.
+           CLOSE TRANS-FILE.
+           CLOSE LOG-FILE.
+
+       9000-READ-OLD.
+           IF NOT OM-EOF
+               READ OLD-MASTER
+                   AT END
+                       MOVE 'Y' TO OM-EOF-SW
+                       MOVE HIGH-VALUES TO OM-KEY
+               END-READ
+           END-IF.
+
+       9010-READ-TRANS.
+           IF NOT TR-EOF
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO TR-EOF-SW
+                       MOVE HIGH-VALUES TO TR-KEY
+               END-READ
+           END-IF.
+
+       9100-LOG-TRANS.
+           MOVE TR-ID TO LG-ID.
+           MOVE TR-LNAME TO LG-LNAME.
+           MOVE TR-FNAME TO LG-FNAME.
+           MOVE WS-CURRENT-ACTION TO LG-ACTION.
+           WRITE LOGLINE FROM LOG-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       9200-WRITE-MASTER.
+           WRITE NM-REC.
+           IF WS-NM-STATUS NOT = '00'
+               ADD 1 TO WS-ERR-CTR
+               MOVE NM-ID TO LG-ID
+               MOVE NM-LNAME TO LG-LNAME
+               MOVE NM-FNAME TO LG-FNAME
+               STRING 'ERROR - WRITE STATUS ' DELIMITED BY SIZE
+                      WS-NM-STATUS DELIMITED BY SIZE
+                 INTO LG-ACTION
+               WRITE LOGLINE FROM LOG-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.

@@ -14,21 +14,56 @@ I      IDENTIFICATION DIVISION.
 
            SELECT STUDENT-MASTER
                ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\STDNTMST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS I-KEY
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT SORTED-MASTER
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\STDNTSRT.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'SRTWK01'.
+
            SELECT PRTOUT
                ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\STDNTRPT.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT REJECT-FILE
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\REJCTRPT.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT HONOR-FILE
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\HONORRPT.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT RESTART-FILE
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\CHKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT CSV-FILE
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\STDNTEXT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARM-FILE
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\PARMCARD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 49 CHARACTERS.
+           RECORD CONTAINS 56 CHARACTERS.
 
        01 I-REC.
-         05 I-ID           PIC X(7).
+         05 I-KEY.
+           10 I-TERM       PIC X(4).
+           10 I-CAMPUS     PIC X(3).
+           10 I-ID         PIC X(7).
          05 I-NAME.
            10 I-LNAME      PIC X(15).
            10 I-FNAME      PIC X(15).
@@ -36,7 +71,27 @@ I      IDENTIFICATION DIVISION.
          05 I-GPA          PIC 9V99.
          05 I-START-SALARY PIC 9(6)V99.
 
-         DQD
+       SD  SORT-WORK-FILE
+           DATA RECORD IS SD-REC.
+
+       01 SD-REC.
+         05 SD-KEY.
+           10 SD-TERM       PIC X(4).
+           10 SD-CAMPUS     PIC X(3).
+           10 SD-ID         PIC X(7).
+         05 SD-NAME.
+           10 SD-LNAME      PIC X(15).
+           10 SD-FNAME      PIC X(15).
+           10 SD-INIT       PIC X.
+         05 SD-GPA          PIC 9V99.
+         05 SD-START-SALARY PIC 9(6)V99.
+
+       FD  SORTED-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS S-REC
+           RECORD CONTAINS 56 CHARACTERS.
+
+       01 S-REC            PIC X(56).
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -46,11 +101,100 @@ I      IDENTIFICATION DIVISION.
 
        01 PRTLINE      PIC X(132).
 
+       FD  REJECT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REJLINE.
+
+       01 REJLINE      PIC X(132).
+
+       FD  HONOR-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS HONORLINE.
+
+       01 HONORLINE    PIC X(132).
+
+       FD  RESTART-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RESTART-REC
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 RESTART-REC.
+         05 R-SCTR             PIC 999.
+         05 R-PCTR             PIC 99.
+         05 R-LAST-KEY         PIC X(14).
+         05 R-RCTR             PIC 999.
+         05 R-XCTR             PIC 999.
+         05 R-HCTR             PIC 999.
+         05 R-GPA-TOTAL        PIC 9(6)V99.
+         05 R-SALARY-TOTAL     PIC 9(9)V99.
+         05 R-REJECT-SAL-TOT   PIC 9(9)V99.
+         05 R-EXCL-SAL-TOT     PIC 9(9)V99.
+
+       FD  CSV-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-LINE.
+
+       01 CSV-LINE         PIC X(80).
+
+       FD  PARM-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PARM-REC
+           RECORD CONTAINS 43 CHARACTERS.
+
+       01 PARM-REC.
+         05 PARM-MIN-GPA     PIC 9V99.
+         05 PARM-MAX-GPA     PIC 9V99.
+         05 PARM-MIN-LNAME   PIC X(15).
+         05 PARM-MAX-LNAME   PIC X(15).
+         05 PARM-TERM        PIC X(4).
+         05 PARM-CAMPUS      PIC X(3).
+
        WORKING-STORAGE SECTION.
        01 WORK-AREA.
          05 C-SCTR          PIC 999     VALUE 0.
          05 C-PCTR          PIC 99      VALUE ZERO.
+         05 C-RCTR          PIC 999     VALUE 0.
+         05 C-HCTR          PIC 999     VALUE 0.
          05 MORE-RECS       PIC XXX     VALUE 'YES'.
+         05 WS-VALID-SW     PIC X       VALUE 'Y'.
+           88 VALID-RECORD             VALUE 'Y'.
+           88 INVALID-RECORD           VALUE 'N'.
+         05 WS-SELECT-SW    PIC X       VALUE 'Y'.
+           88 SELECTED-RECORD          VALUE 'Y'.
+           88 NOT-SELECTED             VALUE 'N'.
+         05 WS-REJECT-REASON PIC X(30) VALUE SPACES.
+         05 WS-GPA-TOTAL     PIC 9(6)V99  VALUE 0.
+         05 WS-SALARY-TOTAL  PIC 9(9)V99  VALUE 0.
+         05 WS-AVG-GPA       PIC 9V99     VALUE 0.
+         05 WS-AVG-SALARY    PIC 9(6)V99  VALUE 0.
+         05 WS-RESTART-SW    PIC X        VALUE 'N'.
+           88 RESTART-REQUESTED          VALUE 'Y'.
+           88 NO-RESTART                 VALUE 'N'.
+         05 WS-RESTART-ID    PIC X(14)    VALUE SPACES.
+         05 WS-CKPT-INTERVAL PIC 999      VALUE 100.
+         05 WS-CKPT-COUNTER  PIC 999      VALUE 0.
+         05 WS-RESTART-STATUS PIC XX      VALUE '00'.
+         05 WS-CSV-GPA        PIC 9.99.
+         05 WS-CSV-SALARY     PIC ZZZZZ9.99.
+         05 WS-REJECT-SAL-TOT PIC 9(9)V99  VALUE 0.
+         05 WS-EXCL-SAL-TOT   PIC 9(9)V99  VALUE 0.
+         05 WS-PRE-COUNT      PIC 9(5)     VALUE 0.
+         05 WS-PRE-SALARY-TOT PIC 9(9)V99  VALUE 0.
+         05 WS-PRE-EOF-SW     PIC X        VALUE 'N'.
+           88 WS-PRE-EOF                  VALUE 'Y'.
+         05 WS-TOT-READ       PIC 9(5)     VALUE 0.
+         05 WS-TOT-SAL-READ   PIC 9(9)V99  VALUE 0.
+         05 WS-PARM-STATUS    PIC XX       VALUE '00'.
+         05 WS-SEL-MIN-GPA    PIC 9V99     VALUE 0.
+         05 WS-SEL-MAX-GPA    PIC 9V99     VALUE 4.00.
+         05 WS-SEL-MIN-LNAME  PIC X(15)    VALUE SPACES.
+         05 WS-SEL-MAX-LNAME  PIC X(15)    VALUE HIGH-VALUES.
+         05 WS-SEL-TERM       PIC X(4)     VALUE SPACES.
+         05 WS-SEL-CAMPUS     PIC X(3)     VALUE SPACES.
+         05 C-XCTR            PIC 999      VALUE 0.
+         05 WS-STUDENT-STATUS PIC XX       VALUE '00'.
 
        01  CURRENT-DATE-AND-TIME.
          05    I-DATE.
@@ -67,9 +211,9 @@ I      IDENTIFICATION DIVISION.
            05  FILLER          PIC X       VALUE '/'.
            05  O-YY            PIC 9(4).
            05  FILLER          PIC X(35)   VALUE SPACES.
-           05  FILLER          PIC X(29)
+           05  FILLER          PIC X(30)
                                VALUE 'ALONSO''S COBOL STUDENT ROSTER '.
-           05  FILLER          PIC X(44)   VALUE SPACES.
+           05  FILLER          PIC X(43)   VALUE SPACES.
            05  FILLER          PIC X(6)    VALUE 'PAGE: '.
            05  O-PCTR          PIC Z9.
 
@@ -78,12 +222,22 @@ I      IDENTIFICATION DIVISION.
        01  ANTICIPATED.
            05  FILLER          PIC X(119)  VALUE SPACES.
            05  FILLER          PIC X(13)   VALUE 'ANTICIPATED'.
+       01  HONOR-LABEL-LINE.
+           05  FILLER          PIC X(55)   VALUE SPACES.
+           05  FILLER          PIC X(18)
+                               VALUE 'HONOR ROLL 3.50+'.
        01  GPA-LINE.
            05  FILLER          PIC XX      VALUE SPACES.
+           05  FILLER          PIC X(4)    VALUE 'RANK'.
+           05  FILLER          PIC X(4)    VALUE SPACES.
            05  FILLER          PIC XX      VALUE 'ID'.
-           05  FILLER          PIC X(23)   VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE SPACES.
+           05  FILLER          PIC X(4)    VALUE 'TERM'.
+           05  FILLER          PIC XX      VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE 'CAMPUS'.
+           05  FILLER          PIC XX      VALUE SPACES.
            05  FILLER          PIC X(9)    VALUE 'LAST NAME'.
-           05  FILLER          PIC X(26)   VALUE SPACES.
+           05  FILLER          PIC X(18)   VALUE SPACES.
            05  FILLER          PIC X(10)   VALUE 'FIRST NAME'.
            05  FILLER          PIC X(26)   VALUE SPACES.
            05  FILLER          PIC X(3)    VALUE 'GPA'.
@@ -92,22 +246,79 @@ I      IDENTIFICATION DIVISION.
        01  BLANK-LINE.
            09  FILLER          PIC X(132)  VALUE SPACES.
        01  DETAIL-LINE.
+           05  O-RANK          PIC ZZZ9.
+           05  FILLER          PIC X(6)    VALUE SPACES.
            05  O-ID            PIC X(7).
-           05  FILLER          PIC X(20)   VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE SPACES.
+           05  O-TERM          PIC X(4).
+           05  FILLER          PIC XX      VALUE SPACES.
+           05  O-CAMPUS        PIC X(3).
+           05  FILLER          PIC XX      VALUE SPACES.
            05  O-LNAME         PIC X(15).
            05  FILLER          PIC X(20)   VALUE SPACES.
            05  O-FNAME         PIC X(15).
            05  FILLER          PIC X(15)   VALUE SPACES.
            05  O-GPA           PIC Z.99.
-           05  FILLER          PIC X(18)   VALUE SPACES.
+           05  FILLER          PIC X(14)   VALUE SPACES.
            05 O-START-SALARY   PIC $ZZ,ZZZ.99.
            05 FILLER           PIC XX      VALUE SPACES.
 
        01 TOTAL-LINE.
-           05  FILLER          PIC X(54)   VALUE SPACES. 
-           05  FILLER          PIC X(15)   VALUE 'STUDENT COUNT'. 
-           05  O-SCTR          PIC ZZ9.    
-           05  FILLER          PIC X(60)   VALUE SPACES. 
+           05  FILLER          PIC X(54)   VALUE SPACES.
+           05  FILLER          PIC X(15)   VALUE 'STUDENT COUNT'.
+           05  O-SCTR          PIC ZZ9.
+           05  FILLER          PIC X(60)   VALUE SPACES.
+
+       01 AVERAGE-LINE.
+           05  FILLER          PIC X(54)   VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE 'AVG GPA: '.
+           05  O-AVG-GPA       PIC 9.99.
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(16)   VALUE 'AVG SALARY: '.
+           05  O-AVG-SALARY    PIC $ZZZ,ZZZ.99.
+           05  FILLER          PIC X(30)   VALUE SPACES.
+
+       01 BALANCE-LINE.
+           05  FILLER          PIC X(40)   VALUE SPACES.
+           05  BAL-MSG         PIC X(60).
+           05  FILLER          PIC X(32)   VALUE SPACES.
+
+       01 REJECT-TOTAL-LINE.
+           05  FILLER          PIC X(54)   VALUE SPACES.
+           05  FILLER          PIC X(17)   VALUE 'RECORDS REJECTED'.
+           05  O-RCTR          PIC ZZ9.
+           05  FILLER          PIC X(55)   VALUE SPACES.
+
+       01 EXCLUDE-TOTAL-LINE.
+           05  FILLER          PIC X(54)   VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE 'RECORDS NOT SELECTED'.
+           05  O-XCTR          PIC ZZ9.
+           05  FILLER          PIC X(52)   VALUE SPACES.
+
+       01 HONOR-TOTAL-LINE.
+           05  FILLER          PIC X(54)   VALUE SPACES.
+           05  FILLER          PIC X(17)   VALUE 'HONOR ROLL COUNT'.
+           05  O-HCTR          PIC ZZ9.
+           05  FILLER          PIC X(58)   VALUE SPACES.
+
+       01  REJECT-HEADING-LINE.
+           05  FILLER          PIC XX      VALUE SPACES.
+           05  FILLER          PIC XX      VALUE 'ID'.
+           05  FILLER          PIC X(23)   VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE 'LAST NAME'.
+           05  FILLER          PIC X(26)   VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE 'FIRST NAME'.
+           05  FILLER          PIC X(35)   VALUE SPACES.
+           05  FILLER          PIC X(13)   VALUE 'REJECT REASON'.
+
+       01  REJECT-DETAIL-LINE.
+           05  RJ-ID           PIC X(7).
+           05  FILLER          PIC X(20)   VALUE SPACES.
+           05  RJ-LNAME        PIC X(15).
+           05  FILLER          PIC X(20)   VALUE SPACES.
+           05  RJ-FNAME        PIC X(15).
+           05  FILLER          PIC X(20)   VALUE SPACES.
+           05  RJ-REASON       PIC X(30).
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -118,48 +329,304 @@ I      IDENTIFICATION DIVISION.
            STOP RUN.
 
        1000-INIT.
-           OPEN INPUT STUDENT-MASTER.
-           OPEN OUTPUT PRTOUT.   
+           PERFORM 1030-READ-PARMS.
+           PERFORM 1050-RESTART-CHECK.
+           PERFORM 1040-BALANCE-PRECOUNT.
+
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SD-GPA
+                  ASCENDING  KEY SD-LNAME
+               USING STUDENT-MASTER
+               GIVING SORTED-MASTER.
+
+           OPEN INPUT SORTED-MASTER.
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND HONOR-FILE
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT HONOR-FILE
+               OPEN OUTPUT CSV-FILE
+
+               WRITE REJLINE FROM REJECT-HEADING-LINE
+                   AFTER ADVANCING 1 LINE
+
+               MOVE 'ID,LAST NAME,FIRST NAME,GPA,SALARY,TERM,CAMPUS'
+                   TO CSV-LINE
+               WRITE CSV-LINE
+
+               WRITE HONORLINE FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE
+               WRITE HONORLINE FROM HONOR-LABEL-LINE
+                   AFTER ADVANCING 2 LINES
+               WRITE HONORLINE FROM GPA-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YY TO O-YY.
            MOVE I-DD TO O-DD.
            MOVE I-MM TO O-MM.
 
+           IF RESTART-REQUESTED
+               PERFORM 1060-RESTART-SKIP
+           END-IF.
+
            PERFORM 9000-READ.
            PERFORM 9100-HEADINGS.
 
+       1030-READ-PARMS.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE INTO PARM-REC
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-MIN-GPA   TO WS-SEL-MIN-GPA
+                       MOVE PARM-MAX-GPA   TO WS-SEL-MAX-GPA
+                       MOVE PARM-MIN-LNAME TO WS-SEL-MIN-LNAME
+                       MOVE PARM-MAX-LNAME TO WS-SEL-MAX-LNAME
+                       MOVE PARM-TERM      TO WS-SEL-TERM
+                       MOVE PARM-CAMPUS    TO WS-SEL-CAMPUS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       1040-BALANCE-PRECOUNT.
+           OPEN INPUT STUDENT-MASTER.
+           IF WS-STUDENT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STUDENT-MASTER, STATUS='
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-PRE-EOF
+               READ STUDENT-MASTER
+                   AT END
+                       MOVE 'Y' TO WS-PRE-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-PRE-COUNT
+                       ADD I-START-SALARY TO WS-PRE-SALARY-TOT
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER.
+
+       1050-RESTART-CHECK.
+           MOVE 'N' TO WS-RESTART-SW.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-FILE INTO RESTART-REC
+                   AT END
+                       MOVE 'N' TO WS-RESTART-SW
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTART-SW
+                       MOVE R-SCTR TO C-SCTR
+                       MOVE R-PCTR TO C-PCTR
+                       MOVE R-LAST-KEY TO WS-RESTART-ID
+                       MOVE R-RCTR TO C-RCTR
+                       MOVE R-XCTR TO C-XCTR
+                       MOVE R-HCTR TO C-HCTR
+                       MOVE R-GPA-TOTAL TO WS-GPA-TOTAL
+                       MOVE R-SALARY-TOTAL TO WS-SALARY-TOTAL
+                       MOVE R-REJECT-SAL-TOT TO WS-REJECT-SAL-TOT
+                       MOVE R-EXCL-SAL-TOT TO WS-EXCL-SAL-TOT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       1060-RESTART-SKIP.
+           PERFORM 9000-READ.
+           PERFORM UNTIL I-KEY = WS-RESTART-ID
+                      OR MORE-RECS = 'NO'
+               PERFORM 9000-READ
+           END-PERFORM.
+
        2000-MAINLINE.
            PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
+           IF VALID-RECORD AND SELECTED-RECORD
+               PERFORM 2200-OUTPUT
+           END-IF.
+           IF INVALID-RECORD
+               PERFORM 2150-REJECT
+           END-IF.
+           PERFORM 9050-CHECKPOINT.
            PERFORM 9000-READ.
 
        2100-CALCS.
-           ADD 1 TO C-SCTR.
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE 'Y' TO WS-SELECT-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF I-ID = SPACES OR I-ID IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'INVALID STUDENT ID' TO WS-REJECT-REASON
+           END-IF.
+           IF VALID-RECORD AND I-GPA > 4.00
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'GPA OUT OF RANGE' TO WS-REJECT-REASON
+           END-IF.
+           IF VALID-RECORD AND I-START-SALARY = ZERO
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'INVALID SALARY' TO WS-REJECT-REASON
+           END-IF.
+
+           IF VALID-RECORD
+               IF I-GPA < WS-SEL-MIN-GPA OR I-GPA > WS-SEL-MAX-GPA
+                   MOVE 'N' TO WS-SELECT-SW
+               END-IF
+               IF I-LNAME < WS-SEL-MIN-LNAME
+                       OR I-LNAME > WS-SEL-MAX-LNAME
+                   MOVE 'N' TO WS-SELECT-SW
+               END-IF
+               IF WS-SEL-TERM NOT = SPACES
+                       AND I-TERM NOT = WS-SEL-TERM
+                   MOVE 'N' TO WS-SELECT-SW
+               END-IF
+               IF WS-SEL-CAMPUS NOT = SPACES
+                       AND I-CAMPUS NOT = WS-SEL-CAMPUS
+                   MOVE 'N' TO WS-SELECT-SW
+               END-IF
+           END-IF.
+
+           IF VALID-RECORD AND SELECTED-RECORD
+               ADD 1 TO C-SCTR
+               ADD I-GPA TO WS-GPA-TOTAL
+               ADD I-START-SALARY TO WS-SALARY-TOTAL
+           END-IF.
+           IF VALID-RECORD AND NOT-SELECTED
+               ADD 1 TO C-XCTR
+               ADD I-START-SALARY TO WS-EXCL-SAL-TOT
+           END-IF.
+           IF INVALID-RECORD
+               ADD 1 TO C-RCTR
+               ADD I-START-SALARY TO WS-REJECT-SAL-TOT
+           END-IF.
+
+       2150-REJECT.
+           MOVE I-ID TO RJ-ID.
+           MOVE I-LNAME TO RJ-LNAME.
+           MOVE I-FNAME TO RJ-FNAME.
+           MOVE WS-REJECT-REASON TO RJ-REASON.
+
+           WRITE REJLINE FROM REJECT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
        2200-OUTPUT.
+           MOVE C-SCTR TO O-RANK.
            MOVE I-ID TO O-ID.
-           MOVE I-LNAME TO I-LNAME.
+           MOVE I-TERM TO O-TERM.
+           MOVE I-CAMPUS TO O-CAMPUS.
+           MOVE I-LNAME TO O-LNAME.
            MOVE I-FNAME TO O-FNAME.
            MOVE I-GPA TO O-GPA.
            MOVE I-START-SALARY TO O-START-SALARY.
 
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
-                   AT EOP 
+                   AT EOP
                        PERFORM 9100-HEADINGS.
+
+           MOVE I-GPA TO WS-CSV-GPA.
+           MOVE I-START-SALARY TO WS-CSV-SALARY.
+           MOVE SPACES TO CSV-LINE.
+           STRING I-ID              DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  FUNCTION TRIM(I-LNAME) DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  FUNCTION TRIM(I-FNAME) DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  WS-CSV-GPA        DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-SALARY) DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  I-TERM            DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  FUNCTION TRIM(I-CAMPUS) DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           IF I-GPA NOT < 3.50
+               ADD 1 TO C-HCTR
+               WRITE HONORLINE FROM DETAIL-LINE
+                   AFTER ADVANCING 2 LINES
+           END-IF.
        3000-CLOSING.
            MOVE C-SCTR TO O-SCTR.
            WRITE PRTLINE FROM TOTAL-LINE
                AFTER ADVANCING 3 LINES.
 
-           CLOSE STUDENT-MASTER.
+           IF C-SCTR > 0
+               DIVIDE WS-GPA-TOTAL BY C-SCTR GIVING WS-AVG-GPA
+               DIVIDE WS-SALARY-TOTAL BY C-SCTR GIVING WS-AVG-SALARY
+           END-IF.
+           MOVE WS-AVG-GPA TO O-AVG-GPA.
+           MOVE WS-AVG-SALARY TO O-AVG-SALARY.
+           WRITE PRTLINE FROM AVERAGE-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE C-RCTR TO O-RCTR.
+           WRITE PRTLINE FROM REJECT-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE C-XCTR TO O-XCTR.
+           WRITE PRTLINE FROM EXCLUDE-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           COMPUTE WS-TOT-READ = C-SCTR + C-RCTR + C-XCTR.
+           COMPUTE WS-TOT-SAL-READ =
+               WS-SALARY-TOTAL + WS-REJECT-SAL-TOT + WS-EXCL-SAL-TOT.
+
+           IF WS-PRE-COUNT = WS-TOT-READ
+              AND WS-PRE-SALARY-TOT = WS-TOT-SAL-READ
+               MOVE 'RECORDS AND DOLLARS BALANCE TO STDNTMST.DAT'
+                   TO BAL-MSG
+           ELSE
+               MOVE '*** WARNING - OUT OF BALANCE WITH STDNTMST.DAT ***'
+                   TO BAL-MSG
+           END-IF.
+           WRITE PRTLINE FROM BALANCE-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE C-HCTR TO O-HCTR.
+           WRITE HONORLINE FROM HONOR-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+           CLOSE SORTED-MASTER.
            CLOSE PRTOUT.
+           CLOSE REJECT-FILE.
+           CLOSE HONOR-FILE.
+           CLOSE CSV-FILE.
+
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
 
        9000-READ.
-           READ STUDENT-MASTER
+           READ SORTED-MASTER INTO I-REC
                AT END
                    MOVE 'NO' TO MORE-RECS.
 
+       9050-CHECKPOINT.
+           ADD 1 TO WS-CKPT-COUNTER.
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               MOVE 0 TO WS-CKPT-COUNTER
+               OPEN OUTPUT RESTART-FILE
+               MOVE C-SCTR TO R-SCTR
+               MOVE C-PCTR TO R-PCTR
+               MOVE I-KEY TO R-LAST-KEY
+               MOVE C-RCTR TO R-RCTR
+               MOVE C-XCTR TO R-XCTR
+               MOVE C-HCTR TO R-HCTR
+               MOVE WS-GPA-TOTAL TO R-GPA-TOTAL
+               MOVE WS-SALARY-TOTAL TO R-SALARY-TOTAL
+               MOVE WS-REJECT-SAL-TOT TO R-REJECT-SAL-TOT
+               MOVE WS-EXCL-SAL-TOT TO R-EXCL-SAL-TOT
+               WRITE RESTART-REC
+               CLOSE RESTART-FILE
+           END-IF.
+
        9100-HEADINGS.
            ADD 1 TO C-PCTR.
            MOVE C-PCTR TO O-PCTR.

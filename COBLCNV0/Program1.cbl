@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBLCNV0.
+       DATE-WRITTEN.   09/10/21.
+       AUTHOR.         LUIS RODRIGUEZ
+       DATE-COMPILED.
+      **********************
+      * ONE-TIME CONVERSION UTILITY FOR REQUEST 009.
+      * READS THE OLD 49-BYTE LINE SEQUENTIAL STDNTMST.DAT
+      * (NO TERM/CAMPUS) AND WRITES THE NEW 56-BYTE INDEXED
+      * STDNTMST.DAT KEYED ON TERM+CAMPUS+ID. EVERY RECORD ON
+      * THE OLD FILE IS STAMPED WITH ONE TERM/CAMPUS SUPPLIED
+      * ON CNVPARM.DAT, SINCE THE OLD FILE PREDATES MULTI-TERM
+      * SUPPORT AND CARRIES NO TERM/CAMPUS OF ITS OWN. RUN THIS
+      * ONCE, BEFORE THE FIRST COBLAR00/COBLMNT0 RUN AGAINST A
+      * CONVERTED STDNTMST.DAT.
+      ***********************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OLD-STUDENT-MASTER
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\STDNTOLD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT NEW-STUDENT-MASTER
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\STDNTMST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NS-KEY
+               FILE STATUS IS WS-NEW-STATUS.
+
+           SELECT PARM-FILE
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\CNVPARM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT LOG-FILE
+               ASSIGN TO 'C:\CLASS\TERM 2\COBOL\COBLAR00\CNVLOG.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS OS-REC
+           RECORD CONTAINS 49 CHARACTERS.
+
+       01 OS-REC.
+         05 OS-ID           PIC X(7).
+         05 OS-NAME.
+           10 OS-LNAME      PIC X(15).
+           10 OS-FNAME      PIC X(15).
+           10 OS-INIT       PIC X.
+         05 OS-GPA          PIC 9V99.
+         05 OS-START-SALARY PIC 9(6)V99.
+
+       FD  NEW-STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS NS-REC
+           RECORD CONTAINS 56 CHARACTERS.
+
+       01 NS-REC.
+         05 NS-KEY.
+           10 NS-TERM       PIC X(4).
+           10 NS-CAMPUS     PIC X(3).
+           10 NS-ID         PIC X(7).
+         05 NS-NAME.
+           10 NS-LNAME      PIC X(15).
+           10 NS-FNAME      PIC X(15).
+           10 NS-INIT       PIC X.
+         05 NS-GPA          PIC 9V99.
+         05 NS-START-SALARY PIC 9(6)V99.
+
+       FD  PARM-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PARM-REC
+           RECORD CONTAINS 7 CHARACTERS.
+
+       01 PARM-REC.
+         05 PARM-TERM        PIC X(4).
+         05 PARM-CAMPUS      PIC X(3).
+
+       FD  LOG-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LOGLINE.
+
+       01 LOGLINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+         05 OS-EOF-SW        PIC X       VALUE 'N'.
+           88 OS-EOF                    VALUE 'Y'.
+         05 WS-OLD-STATUS    PIC XX      VALUE '00'.
+         05 WS-NEW-STATUS    PIC XX      VALUE '00'.
+         05 WS-PARM-STATUS   PIC XX      VALUE '00'.
+         05 WS-CNV-TERM      PIC X(4)    VALUE SPACES.
+         05 WS-CNV-CAMPUS    PIC X(3)    VALUE SPACES.
+         05 WS-CNV-CTR       PIC 9(6)    VALUE 0.
+
+       01  LOG-TOTAL-LINE.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(22)   VALUE 'RECORDS CONVERTED: '.
+           05  LG-CNV-CTR      PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(94)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INIT.
+           PERFORM UNTIL OS-EOF
+               PERFORM 2000-CONVERT-ONE
+           END-PERFORM.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE INTO PARM-REC
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-TERM   TO WS-CNV-TERM
+                       MOVE PARM-CAMPUS TO WS-CNV-CAMPUS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+           OPEN INPUT OLD-STUDENT-MASTER.
+           IF WS-OLD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STDNTOLD.DAT, STATUS='
+                   WS-OLD-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT NEW-STUDENT-MASTER.
+           IF WS-NEW-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING NEW STDNTMST.DAT, STATUS='
+                   WS-NEW-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LOG-FILE.
+
+           PERFORM 9000-READ-OLD.
+
+       2000-CONVERT-ONE.
+           MOVE WS-CNV-TERM TO NS-TERM.
+           MOVE WS-CNV-CAMPUS TO NS-CAMPUS.
+           MOVE OS-ID TO NS-ID.
+           MOVE OS-LNAME TO NS-LNAME.
+           MOVE OS-FNAME TO NS-FNAME.
+           MOVE OS-INIT TO NS-INIT.
+           MOVE OS-GPA TO NS-GPA.
+           MOVE OS-START-SALARY TO NS-START-SALARY.
+
+           WRITE NS-REC.
+           IF WS-NEW-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING NEW MASTER FOR ID ' OS-ID
+                   ', STATUS=' WS-NEW-STATUS
+           ELSE
+               ADD 1 TO WS-CNV-CTR
+           END-IF.
+
+           PERFORM 9000-READ-OLD.
+
+       3000-CLOSING.
+           MOVE WS-CNV-CTR TO LG-CNV-CTR.
+           WRITE LOGLINE FROM LOG-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           CLOSE OLD-STUDENT-MASTER.
+           CLOSE NEW-STUDENT-MASTER.
+           CLOSE LOG-FILE.
+
+       9000-READ-OLD.
+           READ OLD-STUDENT-MASTER
+               AT END
+                   MOVE 'Y' TO OS-EOF-SW
+           END-READ.
